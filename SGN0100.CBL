@@ -0,0 +1,366 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SGN0100.
+000300 AUTHOR.        OPERATIONS SUPPORT.
+000400 INSTALLATION.  BRANCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    SGN0100 - TELLER SIGN-ON
+000900*
+001000*    PROMPTS FOR TELER-ID/PASS-WD/BRID/TELER-TMLID/BF-DATE, LOADS
+001100*    THE BRANCH PARAMETER AND TERMINAL PROFILE (BRPARM.CPY/
+001200*    TERMPRF.CPY) SO LMT-RCV AND ML COME FROM THOSE INSTEAD OF
+001300*    THE FIXED VALUES IN FLAG.CPY, AND VALIDATES BF-DATE AGAINST
+001400*    THE SYSTEM CLOCK BEFORE A RECEIVING BATCH IS ALLOWED TO
+001500*    START.  COUNTS CONSECUTIVE BAD PASS-WD ATTEMPTS PER
+001600*    TELER-ID/BRID/TELER-TMLID AND LOCKS THE ID ONCE BR-FAIL-MAX
+001700*    MISSES ARE REACHED; ONLY A SUP1 RESET CLEARS THE LOCK, THE
+001800*    SAME AS OTHER SUPERVISOR OVERRIDES.  EVERY LOCK RESET IS
+001900*    WRITTEN TO THE SUP1/SUP2 AUDIT FILE VIA SUPAUDIT.  A
+002000*    SUCCESSFUL SIGN-ON IS HANDED OFF TO RCV0100 VIA SESSF
+002100*    (SESSION.CPY) SO THE RECEIVING BATCH DOES NOT HAVE TO ASK
+002200*    THE TELLER FOR THE SAME INFORMATION TWICE.
+002300*
+002400*    MODIFICATION HISTORY
+002500*    DATE       INIT  DESCRIPTION
+002600*    2026-08-09 OPS   ORIGINAL
+002700*    2026-08-09 OPS   ADDED BF-DATE PROMPT, SESSF HAND-OFF TO
+002800*                     RCV0100, AND FILE-LOCK/RECORD-LOCK RETRY ON
+002900*                     BRPARMF/TERMPRFF/LOCKF/PASSF
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT BRPARMF ASSIGN TO "BRPARMF"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS BR-BRID
+003800         FILE STATUS IS FILE-STUS.
+003900     SELECT TERMPRFF ASSIGN TO "TERMPRFF"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS RANDOM
+004200         RECORD KEY IS TP-TMLID
+004300         FILE STATUS IS FILE-STUS.
+004400     SELECT LOCKF ASSIGN TO "LOCKF"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS RANDOM
+004700         RECORD KEY IS LK-KEY
+004800         FILE STATUS IS FILE-STUS.
+004900     SELECT PASSF ASSIGN TO "PASSF"
+005000         ORGANIZATION IS INDEXED
+005100         ACCESS MODE IS RANDOM
+005200         RECORD KEY IS PW-TELER-ID
+005300         FILE STATUS IS FILE-STUS.
+005400     SELECT SESSF ASSIGN TO "SESSF"
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS RANDOM
+005700         RECORD KEY IS SESS-TMLID
+005800         FILE STATUS IS FILE-STUS.
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  BRPARMF.
+006200 COPY BRPARM.
+006300 FD  TERMPRFF.
+006400 COPY TERMPRF.
+006500 FD  LOCKF.
+006600 COPY LOCKPRM.
+006700 FD  PASSF.
+006800 01  PASS-FILE-REC.
+006900     05  PW-TELER-ID         PIC X(09).
+007000     05  PW-PASS-WD          PIC X(12).
+007100 FD  SESSF.
+007200 COPY SESSION.
+007300 WORKING-STORAGE SECTION.
+007400 COPY FLAG.
+007500 COPY LKRETRYW.
+007600 01  WS-BR-FAIL-MAX          PIC 9(02) VALUE 3.
+007700 01  WS-SYS-DATE8            PIC 9(08) VALUE 0.
+007800 01  WS-BF-ROC-YEAR          PIC 9(04) VALUE 0.
+007900 01  WS-BF-GREG-DATE8        PIC 9(08) VALUE 0.
+008000 01  WS-SYS-DAYS             PIC S9(09) COMP VALUE 0.
+008100 01  WS-BF-DAYS              PIC S9(09) COMP VALUE 0.
+008200 01  WS-DAY-DIFF             PIC S9(09) COMP VALUE 0.
+008300 01  WS-SIGNED-ON-SW         PIC X(01) VALUE "N".
+008400     88  WS-SIGNED-ON        VALUE "Y".
+008500 01  WS-OVER-TYPE            PIC X(10) VALUE SPACES.
+008600 01  WS-SA-REQUEST-CD        PIC X(01) VALUE "W".
+008700 01  WS-SA-RETURN-STUS       PIC X(02).
+008800 01  WS-REDO-POINT           PIC 9(01) VALUE 0.
+008900 PROCEDURE DIVISION.
+009000*
+009100 0000-MAINLINE.
+009200     OPEN INPUT BRPARMF.
+009300     OPEN INPUT TERMPRFF.
+009400     PERFORM 1040-OPEN-LOCKF THRU 1040-EXIT.
+009500     OPEN INPUT PASSF.
+009600     PERFORM 1050-OPEN-SESSF THRU 1050-EXIT.
+009700     DISPLAY "TELER-ID  : ".
+009800     ACCEPT TELER-ID.
+009900     DISPLAY "BRID      : ".
+010000     ACCEPT BRID.
+010100     DISPLAY "TERM ID   : ".
+010200     ACCEPT TELER-TMLID.
+010300     DISPLAY "BUS DATE  : ".
+010400     ACCEPT BF-DATE.
+010500     PERFORM 1100-LOAD-BR-PARM THRU 1100-EXIT.
+010600     PERFORM 1300-CHECK-LOCKOUT THRU 1300-EXIT.
+010700     IF NOT WS-SIGNED-ON AND NOT LK-LOCKED
+010800         PERFORM 2000-VERIFY-PASSWORD THRU 2000-EXIT.
+010900     IF WS-SIGNED-ON
+011000         PERFORM 3000-VALIDATE-BF-DATE THRU 3000-EXIT.
+011100     IF WS-SIGNED-ON
+011200         PERFORM 3100-SAVE-SESSION THRU 3100-EXIT.
+011300     CLOSE BRPARMF TERMPRFF LOCKF PASSF SESSF.
+011400     IF WS-SIGNED-ON
+011500         DISPLAY "SGN0100 - SIGN-ON ACCEPTED FOR " TELER-ID
+011600     ELSE
+011700         DISPLAY "SGN0100 - SIGN-ON REJECTED FOR " TELER-ID
+011800     END-IF.
+011850     MOVE "C" TO WS-SA-REQUEST-CD.
+011860     CALL "SUPAUDIT" USING WS-SA-REQUEST-CD
+011870         TELER-ID BRID TELER-TMLID WS-OVER-TYPE
+011880         SUP1 SUP2 WS-SA-RETURN-STUS.
+011885     IF WS-SA-RETURN-STUS NOT = "00"
+011890         DISPLAY "SGN0100 - AUDIT FILE CLOSE FAILED, STATUS "
+011895             WS-SA-RETURN-STUS
+011898     END-IF.
+011900     STOP RUN.
+012000*
+012050******************************************************************
+012060*    1040 - OPEN LOCKF, CREATING IT THE FIRST TIME IT IS MISSING
+012070******************************************************************
+012080 1040-OPEN-LOCKF.
+012090     OPEN I-O LOCKF.
+012095     IF FILE-STUS = "35"
+012096         OPEN OUTPUT LOCKF
+012097         CLOSE LOCKF
+012098         OPEN I-O LOCKF
+012099     END-IF.
+012100 1040-EXIT.
+012110     EXIT.
+012120*
+012130******************************************************************
+012200*    1050 - OPEN SESSF, CREATING IT THE FIRST TIME IT IS MISSING
+012300******************************************************************
+012400 1050-OPEN-SESSF.
+012500     OPEN I-O SESSF.
+012600     IF FILE-STUS = "35"
+012700         OPEN OUTPUT SESSF
+012800         CLOSE SESSF
+012900         OPEN I-O SESSF
+013000     END-IF.
+013100 1050-EXIT.
+013200     EXIT.
+013300*
+013400******************************************************************
+013500*    1100 - LOAD BRANCH PARAMETER AND TERMINAL PROFILE
+013600******************************************************************
+013700 1100-LOAD-BR-PARM.
+013800     MOVE BRID TO BR-BRID.
+013900     MOVE 1 TO WS-REDO-POINT.
+014000     READ BRPARMF
+014100         KEY IS BR-BRID
+014200         INVALID KEY
+014300             CONTINUE
+014400     END-READ.
+014500     IF FILE-LOCK OR RECORD-LOCK
+014600         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+014700     END-IF.
+014800     IF STS-OK
+014900         MOVE BR-LMT-RCV  TO LMT-RCV
+015000         MOVE BR-FAIL-MAX TO WS-BR-FAIL-MAX
+015100     END-IF.
+015200     MOVE TELER-TMLID TO TP-TMLID.
+015300     MOVE 2 TO WS-REDO-POINT.
+015400     READ TERMPRFF
+015500         KEY IS TP-TMLID
+015600         INVALID KEY
+015700             CONTINUE
+015800     END-READ.
+015900     IF FILE-LOCK OR RECORD-LOCK
+016000         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+016100     END-IF.
+016200     IF STS-OK
+016300         MOVE TP-ML TO ML
+016400     END-IF.
+016500 1100-EXIT.
+016600     EXIT.
+016700*
+016800******************************************************************
+016900*    1300 - CHECK FAILED-SIGNON LOCKOUT, SUP1 CLEARS IT
+017000******************************************************************
+017100 1300-CHECK-LOCKOUT.
+017200     MOVE TELER-ID    TO LK-TELER-ID.
+017300     MOVE BRID        TO LOCK-BRID.
+017400     MOVE TELER-TMLID TO LK-TMLID.
+017500     MOVE 3 TO WS-REDO-POINT.
+017600     READ LOCKF
+017700         KEY IS LK-KEY
+017800         INVALID KEY
+017900             MOVE 0   TO LK-FAIL-CNT
+018000             MOVE "O" TO LK-STUS
+018100     END-READ.
+018200     IF FILE-LOCK OR RECORD-LOCK
+018300         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+018400     END-IF.
+018500     IF LK-LOCKED
+018600         DISPLAY "LOCKED - SUP1 TO RESET, BLANK TO ABORT: "
+018700         ACCEPT SUP1
+018800         IF SUP1 NOT = SPACES
+018900             MOVE "O" TO LK-STUS
+019000             MOVE 0   TO LK-FAIL-CNT
+019050             ACCEPT LK-LAST-DATE FROM DATE YYYYMMDD
+019060             ACCEPT LK-LAST-TIME FROM TIME
+019100             MOVE 4 TO WS-REDO-POINT
+019200             REWRITE LOCK-REC
+019300                 INVALID KEY
+019400                     WRITE LOCK-REC
+019500             END-REWRITE
+019600             IF FILE-LOCK OR RECORD-LOCK
+019700                 PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+019800             END-IF
+019900             MOVE "LOCKRESET" TO WS-OVER-TYPE
+020000             CALL "SUPAUDIT" USING WS-SA-REQUEST-CD
+020100                 TELER-ID BRID TELER-TMLID WS-OVER-TYPE
+020200                 SUP1 SUP2 WS-SA-RETURN-STUS
+020250             IF WS-SA-RETURN-STUS NOT = "00"
+020260                 DISPLAY "SGN0100 - AUDIT WRITE FAILED, STATUS "
+020270                     WS-SA-RETURN-STUS " FOR " TELER-ID
+020280             END-IF
+020300         ELSE
+020310             MOVE "05" TO RETURN-CD
+020320         END-IF
+020400     END-IF.
+020500     MOVE LK-FAIL-CNT TO SIGNON-FAIL-CNT.
+020600 1300-EXIT.
+020700     EXIT.
+020800*
+020900******************************************************************
+021000*    2000 - VERIFY PASS-WD, COUNTING CONSECUTIVE MISSES
+021100******************************************************************
+021200 2000-VERIFY-PASSWORD.
+021300     DISPLAY "PASS-WD   : ".
+021400     ACCEPT PASS-WD.
+021500     MOVE TELER-ID TO PW-TELER-ID.
+021600     MOVE 5 TO WS-REDO-POINT.
+021700     READ PASSF
+021800         KEY IS PW-TELER-ID
+021900         INVALID KEY
+022000             MOVE SPACES TO PW-PASS-WD
+022100     END-READ.
+022200     IF FILE-LOCK OR RECORD-LOCK
+022300         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+022400     END-IF.
+022500     IF STS-OK AND PASS-WD = PW-PASS-WD
+022600         MOVE "Y" TO WS-SIGNED-ON-SW
+022700         MOVE 0   TO LK-FAIL-CNT
+022800         MOVE "O" TO LK-STUS
+022900     ELSE
+023000         ADD 1 TO LK-FAIL-CNT
+023100         MOVE LK-FAIL-CNT TO SIGNON-FAIL-CNT
+023200         IF LK-FAIL-CNT NOT < WS-BR-FAIL-MAX
+023300             MOVE "L" TO LK-STUS
+023350             MOVE "05" TO RETURN-CD
+023400             DISPLAY "SGN0100 - TELER-ID " TELER-ID " LOCKED OUT"
+023500         ELSE
+023600             DISPLAY "SGN0100 - PASS-WD INCORRECT, TRY AGAIN"
+023700         END-IF
+023800     END-IF.
+023900     MOVE TELER-ID    TO LK-TELER-ID.
+024000     MOVE BRID        TO LOCK-BRID.
+024100     MOVE TELER-TMLID TO LK-TMLID.
+024150     ACCEPT LK-LAST-DATE FROM DATE YYYYMMDD.
+024160     ACCEPT LK-LAST-TIME FROM TIME.
+024200     MOVE 6 TO WS-REDO-POINT.
+024300     REWRITE LOCK-REC
+024400         INVALID KEY
+024500             WRITE LOCK-REC
+024600     END-REWRITE.
+024700     IF FILE-LOCK OR RECORD-LOCK
+024800         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+024900     END-IF.
+025000 2000-EXIT.
+025100     EXIT.
+025200*
+025300******************************************************************
+025400*    3000 - VALIDATE BF-DATE AGAINST THE SYSTEM CLOCK
+025500*           (BF-Y1/BF-Y3 ARE ROC ERA/YEAR DIGITS; REJECT SIGN-ON
+025600*           IF THEY DISAGREE WITH TODAY BY MORE THAN ONE DAY)
+025700******************************************************************
+025800 3000-VALIDATE-BF-DATE.
+025900     ACCEPT WS-SYS-DATE8 FROM DATE YYYYMMDD.
+026000     COMPUTE WS-BF-ROC-YEAR = BF-Y1 * 1000 + BF-Y3.
+026100     COMPUTE WS-BF-GREG-DATE8 =
+026200         (WS-BF-ROC-YEAR + 1911) * 10000 + (BF-MM * 100) + BF-DD.
+026300     COMPUTE WS-SYS-DAYS = FUNCTION INTEGER-OF-DATE(WS-SYS-DATE8).
+026400     COMPUTE WS-BF-DAYS =
+026500         FUNCTION INTEGER-OF-DATE(WS-BF-GREG-DATE8)
+026600         ON SIZE ERROR
+026700             MOVE 0 TO WS-BF-DAYS
+026800     END-COMPUTE.
+026900     COMPUTE WS-DAY-DIFF = WS-SYS-DAYS - WS-BF-DAYS.
+027000     IF WS-DAY-DIFF < -1 OR WS-DAY-DIFF > 1
+027100         DISPLAY "SGN0100 - BF-DATE/SYSTEM DATE MISMATCH"
+027200         DISPLAY "   CORRECT THE BUSINESS DATE, SIGN ON AGAIN"
+027300         MOVE "02" TO RETURN-CD
+027400         MOVE "N" TO WS-SIGNED-ON-SW
+027500     END-IF.
+027600 3000-EXIT.
+027700     EXIT.
+027800*
+027900******************************************************************
+028000*    3100 - HAND THE SESSION OFF TO SESSF FOR RCV0100 TO PICK UP
+028100******************************************************************
+028200 3100-SAVE-SESSION.
+028300     MOVE TELER-TMLID TO SESS-TMLID.
+028400     MOVE TELER-ID    TO SESS-TELER-ID.
+028500     MOVE BRID        TO SESS-BRID.
+028600     MOVE BF-DATE     TO SESS-BF-DATE.
+028700     REWRITE SESS-REC
+028800         INVALID KEY
+028900             WRITE SESS-REC
+029000     END-REWRITE.
+029100 3100-EXIT.
+029200     EXIT.
+029300*
+029400******************************************************************
+029500*    9500 - RE-ISSUE THE I/O FLAGGED BY WS-REDO-POINT FOR
+029600*           LKRETRY.CPY
+029700******************************************************************
+029800 9500-REDO-IO.
+029900     EVALUATE WS-REDO-POINT
+030000         WHEN 1
+030100             READ BRPARMF
+030200                 KEY IS BR-BRID
+030300                 INVALID KEY
+030400                     CONTINUE
+030500             END-READ
+030600         WHEN 2
+030700             READ TERMPRFF
+030800                 KEY IS TP-TMLID
+030900                 INVALID KEY
+031000                     CONTINUE
+031100             END-READ
+031200         WHEN 3
+031300             READ LOCKF
+031400                 KEY IS LK-KEY
+031500                 INVALID KEY
+031600                     MOVE 0   TO LK-FAIL-CNT
+031700                     MOVE "O" TO LK-STUS
+031800             END-READ
+031900         WHEN 5
+032000             READ PASSF
+032100                 KEY IS PW-TELER-ID
+032200                 INVALID KEY
+032300                     MOVE SPACES TO PW-PASS-WD
+032400             END-READ
+032500         WHEN OTHER
+032600             REWRITE LOCK-REC
+032700                 INVALID KEY
+032800                     WRITE LOCK-REC
+032900             END-REWRITE
+033000     END-EVALUATE.
+033100 9500-REDO-IO-EXIT.
+033200     EXIT.
+033300*
+033400 COPY LKRETRY.
