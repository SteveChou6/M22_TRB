@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  RCVREC.CPY
+      *  RECEIVING TRANSACTION INPUT RECORD - RCVF
+      *
+      *  ONE RECORD PER ITEM TO BE RECEIVED IN THE RCV-IDX LOOP
+      *  (RCV0100).  RCV-LK-BRID/RCV-LK-NAME CARRY AN OPTIONAL HOME
+      *  BRANCH FOR OVER-THE-COUNTER DEPOSITS TAKEN ON BEHALF OF A
+      *  CUSTOMER WHOSE HOME BRANCH IS NOT THE SIGNED-ON TELLER'S OWN
+      *  BRID - SEE 2110-LOOKUP-BRANCH.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT019  ORIGINAL - RECEIVING TRANSACTION DETAIL
+      ******************************************************************
+       01  RCV-REC.
+           05  RCV-TELER-ID        PIC X(09).
+           05  RCV-BRID            PIC 9(03).
+           05  RCV-TMLID           PIC X(02).
+           05  RCV-LK-BRID         PIC 9(03) VALUE ZERO.
+           05  RCV-LK-NAME         PIC X(10) VALUE SPACES.
+           05  RCV-AMT             PIC 9(09)V99.
+           05  RCV-OVER-TYPE       PIC X(10) VALUE SPACES.
+           05  RCV-SUP1            PIC X(09) VALUE SPACES.
+           05  RCV-SUP2            PIC X(09) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE SPACES.
