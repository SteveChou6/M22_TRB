@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  BRPARM.CPY
+      *  BRANCH PARAMETER RECORD - BRPARMF
+      *
+      *  ONE RECORD PER BRANCH, KEYED BY BR-BRID.  HOLDS THE LIMITS
+      *  THAT USED TO BE HARD-CODED IN FLAG.CPY (LMT-RCV) SO VOLUME
+      *  GROWTH NO LONGER REQUIRES A RECOMPILE.  LOADED AT SIGN-ON BY
+      *  1100-LOAD-BR-PARM IN RCV0100; IF THE BRANCH HAS NO RECORD ON
+      *  FILE THE CALLER KEEPS THE FALLBACK VALUES ALREADY SET IN
+      *  WORK-AREA (FLAG.CPY).
+      *
+      *  ML (SCREEN PAGE LENGTH) COMES FROM TERMPRF.CPY (TP-ML), KEYED
+      *  BY TERMINAL RATHER THAN BRANCH, SINCE TWO TELLERS AT THE SAME
+      *  BRANCH CAN BE ON DIFFERENT SIZED SCREENS; BRPARM.CPY DOES NOT
+      *  CARRY AN ML OF ITS OWN.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT019  ORIGINAL - BRANCH-LEVEL LMT-RCV/FAIL-MAX
+      ******************************************************************
+       01  BR-PARM-REC.
+           05  BR-BRID             PIC 9(03).
+           05  BR-LMT-RCV          PIC 9(05) VALUE 200.
+           05  BR-FAIL-MAX         PIC 9(02) VALUE 3.
+           05  FILLER              PIC X(22) VALUE SPACES.
