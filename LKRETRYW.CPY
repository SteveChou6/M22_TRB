@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  LKRETRYW.CPY
+      *  WORKING-STORAGE FOR LKRETRY.CPY (FILE-LOCK / RECORD-LOCK
+      *  RETRY-WITH-BACKOFF).  COPY THIS INTO WORKING-STORAGE IN ANY
+      *  PROGRAM THAT ALSO COPIES LKRETRY.CPY INTO ITS PROCEDURE
+      *  DIVISION.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT025  ORIGINAL - RETRY-WITH-BACKOFF ON 9A/9D
+      *  2608xx  CT025  LKR-SLEEP-SECS REPLACES THE SPIN-LOOP COUNTERS -
+      *                 THE WAIT IS NOW A REAL C$SLEEP, NOT A BUSY-WAIT
+      ******************************************************************
+       01  LKR-CONTROL.
+           05  LKR-MAX-TRY         PIC 9(02) VALUE 3.
+           05  LKR-TRY-CNT         PIC 9(02) VALUE 0.
+           05  LKR-SLEEP-SECS      PIC 9(04) VALUE 0.
