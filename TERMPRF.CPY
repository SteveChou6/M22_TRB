@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  TERMPRF.CPY
+      *  TERMINAL PROFILE RECORD - TERMPRFF
+      *
+      *  ONE RECORD PER TERMINAL, KEYED BY TP-TMLID.  LETS THE SCREEN
+      *  PAGE LENGTH (ML) BE RAISED PER WORKSTATION INSTEAD OF BEING
+      *  FIXED AT THE OLD 24-LINE VALUE IN FLAG.CPY.  LOADED AT SIGN-ON
+      *  BY 1100-LOAD-BR-PARM IN RCV0100; IF THE TERMINAL HAS NO
+      *  PROFILE ON FILE THE CALLER KEEPS THE FALLBACK ML ALREADY SET
+      *  IN WORK-AREA (FLAG.CPY).
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT019  ORIGINAL - PER-TERMINAL ML OVERRIDE
+      ******************************************************************
+       01  TERM-PRF-REC.
+           05  TP-TMLID            PIC X(02).
+           05  TP-ML               PIC 9(02) VALUE 24.
+           05  FILLER              PIC X(20) VALUE SPACES.
