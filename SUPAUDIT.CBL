@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SUPAUDIT.
+000300 AUTHOR.        OPERATIONS SUPPORT.
+000400 INSTALLATION.  BRANCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    SUPAUDIT - SUP1/SUP2 SUPERVISOR OVERRIDE AUDIT WRITER
+000900*
+001000*    CALLED FROM ANY PROGRAM THAT CLEARS AN OVERRIDE WITH SUP1/
+001100*    SUP2 (RECEIVING POSTING OVERRIDES, FAILED-SIGNON LOCKOUT
+001200*    RESETS, ...) SO THE CLEARANCE SURVIVES PAST THE TRANSACTION
+001300*    THAT USED IT.  WRITES ONE SUP-AUDIT-REC (AUDIT.CPY) TO THE
+001400*    DAILY AUDIT FILE AUDITF PER CALL.  THE CALLER PASSES
+001500*    LS-REQUEST-CD = "C" AT END OF DAY TO CLOSE AUDITF.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    2026-08-09 OPS   ORIGINAL - DAILY SUP1/SUP2 OVERRIDE AUDIT
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT AUDITF ASSIGN TO "AUDITF"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-AUDITF-STUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  AUDITF.
+003000 COPY AUDIT.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-AUDITF-STUS          PIC X(02) VALUE SPACES.
+003300     88  WS-AUDITF-OK        VALUE "00", "02".
+003400 01  WS-SWITCHES.
+003500     05  WS-FILE-OPEN-SW     PIC X(01) VALUE "N".
+003600         88  WS-FILE-OPEN    VALUE "Y".
+004000 LINKAGE SECTION.
+004100 01  LS-REQUEST-CD           PIC X(01).
+004200     88  LS-REQ-WRITE        VALUE "W", "w".
+004300     88  LS-REQ-CLOSE        VALUE "C", "c".
+004400 01  LS-TELER-ID             PIC X(09).
+004500 01  LS-BRID                 PIC 9(03).
+004600 01  LS-TMLID                PIC X(02).
+004700 01  LS-OVER-TYPE            PIC X(10).
+004800 01  LS-SUP1                 PIC X(09).
+004900 01  LS-SUP2                 PIC X(09).
+005000 01  LS-RETURN-STUS          PIC X(02).
+005100 PROCEDURE DIVISION USING LS-REQUEST-CD
+005200                           LS-TELER-ID
+005300                           LS-BRID
+005400                           LS-TMLID
+005500                           LS-OVER-TYPE
+005600                           LS-SUP1
+005700                           LS-SUP2
+005800                           LS-RETURN-STUS.
+005900*
+006000 0000-MAINLINE.
+006100     MOVE "00" TO LS-RETURN-STUS.
+006200     IF LS-REQ-CLOSE
+006300         PERFORM 3000-CLOSE-AUDITF THRU 3000-EXIT
+006400         GO TO 0000-EXIT.
+006500     PERFORM 1000-OPEN-AUDITF THRU 1000-EXIT.
+006600     PERFORM 2000-WRITE-AUDIT-REC THRU 2000-EXIT.
+006700     GO TO 0000-EXIT.
+006800 0000-EXIT.
+006900     EXIT PROGRAM.
+007000*
+007100 1000-OPEN-AUDITF.
+007200     IF WS-FILE-OPEN
+007300         GO TO 1000-EXIT.
+007400     OPEN EXTEND AUDITF.
+007500     IF WS-AUDITF-STUS = "05"
+007600         OPEN OUTPUT AUDITF
+007700         CLOSE AUDITF
+007800         OPEN EXTEND AUDITF.
+007900     MOVE "Y" TO WS-FILE-OPEN-SW.
+008000 1000-EXIT.
+008100     EXIT.
+008200*
+008300 2000-WRITE-AUDIT-REC.
+008400     MOVE LS-TELER-ID      TO AUD-TELER-ID.
+008500     MOVE LS-BRID          TO AUD-BRID.
+008600     MOVE LS-TMLID         TO AUD-TMLID.
+008700     MOVE LS-OVER-TYPE     TO AUD-OVER-TYPE.
+008800     MOVE LS-SUP1          TO AUD-SUP1.
+008900     MOVE LS-SUP2          TO AUD-SUP2.
+009000     ACCEPT AUD-DATE       FROM DATE YYYYMMDD.
+009100     ACCEPT AUD-TIME       FROM TIME.
+009200     WRITE SUP-AUDIT-REC.
+009300     IF NOT WS-AUDITF-OK
+009400         MOVE WS-AUDITF-STUS TO LS-RETURN-STUS.
+009500 2000-EXIT.
+009600     EXIT.
+009700*
+009800 3000-CLOSE-AUDITF.
+009900     IF WS-FILE-OPEN
+010000         CLOSE AUDITF
+010100         MOVE "N" TO WS-FILE-OPEN-SW.
+010200 3000-EXIT.
+010300     EXIT.
