@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  SESSION.CPY
+      *  SIGNED-ON TELLER SESSION RECORD - SESSF
+      *
+      *  WRITTEN BY SGN0100 THE MOMENT A SIGN-ON COMPLETES SO THAT
+      *  RCV0100, RUN AS A SEPARATE STEP RIGHT AFTER SIGN-ON, PICKS UP
+      *  TELER-ID/BRID/BF-DATE FROM THE COMPLETED SIGN-ON INSTEAD OF
+      *  NEEDING THEM KEYED IN A SECOND TIME.  KEYED BY SESS-TMLID SO
+      *  EACH TERMINAL CARRIES ITS OWN CURRENT SESSION.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT026  ORIGINAL - SIGN-ON/RECEIVING SESSION HANDOFF
+      ******************************************************************
+       01  SESS-REC.
+           05  SESS-TMLID          PIC X(02).
+           05  SESS-TELER-ID       PIC X(09).
+           05  SESS-BRID           PIC 9(03).
+           05  SESS-BF-DATE        PIC 9(08).
+           05  FILLER              PIC X(10) VALUE SPACES.
