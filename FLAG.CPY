@@ -1,9 +1,14 @@
         01  WORK-AREA.
 VINCEN      05  ML              PIC 9(02) VALUE 24.
+CT019***        ML NOW OVERRIDDEN BY TERMPRF.CPY TERMINAL PROFILE AT
+CT019***        SIGN-ON; VALUE 24 IS ONLY THE FALLBACK DEFAULT. CT019
             05  LX              PIC 9(02) VALUE 0.
             05  RC              PIC 9(02) VALUE 0.
-9503        05  LMT-RCV         PIC 9(05) VALUE 60.
+9503        05  LMT-RCV         PIC 9(05) VALUE 200.
 ********        RCV-IDX 的上限，增加時這�堣]要增加! 950324 by George
+CT019***        LMT-RCV NOW LOADED FROM BRPARM.CPY (BR-LMT-RCV) AT
+CT019***        SIGN-ON SO HEAVY BRANCHES CAN RUN ABOVE THE OLD 60
+CT019***        CEILING; VALUE 200 IS ONLY THE FALLBACK DEFAULT. CT019
             05  BF-DATE         PIC 9(08) VALUE 0.
             05  FILLER          REDEFINES BF-DATE.
                 10  BF-Y1       PIC 9(01).
@@ -16,16 +21,41 @@ VINCEN      05  ML              PIC 9(02) VALUE 24.
             05  TELER-TMLID     PIC XX.
             05  FILE-PRO        PIC X.
             05  PASS-WD         PIC X(12).
-            05  RETURN-CD       PIC X.
+CT020       05  RETURN-CD       PIC X(02) VALUE "00".
+CT020***        EXPANDED FROM PIC X TO A DOCUMENTED REASON-CODE SET;
+CT020***        SEE RTN-CD-TABLE IN RTNCD.CPY FOR THE PRINTABLE
+CT020***        DESCRIPTION OF EACH CODE BELOW. CT020
+CT020           88  RTN-OK          VALUE "00".
+CT020           88  RTN-TIMEOUT     VALUE "01".
+CT020           88  RTN-VALID-ERR   VALUE "02".
+CT020           88  RTN-DUPLICATE   VALUE "03".
+CT020           88  RTN-SUP-REQ     VALUE "04".
+CT020           88  RTN-LOCKOUT     VALUE "05".
+CT020           88  RTN-XBR-ERR     VALUE "06".
+CT020           88  RTN-FILE-LOCK   VALUE "07".
             05  SUP1            PIC X(09).
             05  SUP2            PIC X(09).
 CT018       05  LK-NAME         PIC X(10) VALUE SPACES.
 9707        05  LK-BRID         PIC 9(03) VALUE ZERO.
+CT022       05  SIGNON-FAIL-CNT PIC 9(02) VALUE 0.
+CT022***        COUNT OF CONSECUTIVE BAD PASS-WD ATTEMPTS FOR THE
+CT022***        CURRENT TELER-ID/BRID/TELER-TMLID COMBINATION; MIRRORS
+CT022***        LOCKPRM.CPY ON THE FAILED-SIGNON FILE. CT022
             05  BUF-STA         PIC X(06) VALUE SPACES.
             05  ANS             PIC X(01) VALUE SPACES.
                 88  ANSY        VALUE   "Y", "y".
                 88  ANSN        VALUE   "N", "n".
                 88  ANSG        VALUE   "G", "g".
+CT021       05  RUN-MODE        PIC X(01) VALUE "T".
+CT021***        UNATTENDED BATCH-MODE SWITCH; WHEN SET TO "B" THE ANS
+CT021***        CONFIRMATION PROMPTS ARE AUTO-RESOLVED (SEE ANS-DFT-
+CT021***        BATCH BELOW) INSTEAD OF WAITING ON A TELLER. CT021
+CT021           88  BATCH-RUN   VALUE "B", "b".
+CT021           88  TELLER-RUN  VALUE "T", "t".
+CT021       05  ANS-DFT-BATCH   PIC X(01) VALUE "N".
+CT021***        SAFE DOCUMENTED DEFAULT ANS IS MOVED TO WHEN BATCH-RUN
+CT021***        IS ON AND A CONFIRMATION PARAGRAPH WOULD OTHERWISE
+CT021***        STOP AND WAIT ON THE CONSOLE. CT021
             05  ERR-STUS        PIC X(06) VALUE SPACES.
             05  FILLER          REDEFINES ERR-STUS.
                 10  ERR-STUS1   PIC X(01).
