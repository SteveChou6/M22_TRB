@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  POSTREC.CPY
+      *  RECEIVING POSTING RECORD - POSTF
+      *
+      *  ONE RECORD PER ITEM ACTUALLY POSTED BY 2120-POST-RECEIPT IN
+      *  RCV0100.  PST-KEY IS BUILT FROM THE POSTING BRANCH (THE HOME
+      *  BRANCH LOOKED UP VIA LK-BRID FOR CROSS-BRANCH RECEIVING, OR
+      *  THE TELLER'S OWN BRID IF NO LK-BRID WAS GIVEN) SO THE ITEM
+      *  LANDS ON THE RIGHT BRANCH'S BOOKS RATHER THAN ALWAYS THE
+      *  SIGNED-ON TELLER'S.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT019  ORIGINAL - RECEIVING POSTING DETAIL
+      ******************************************************************
+       01  POST-REC.
+           05  PST-KEY.
+               10  PST-BRID        PIC 9(03).
+               10  PST-SEQ         PIC 9(05).
+           05  PST-TELER-ID        PIC X(09).
+           05  PST-NAME            PIC X(10).
+           05  PST-AMT             PIC 9(09)V99.
+           05  PST-RETURN-CD       PIC X(02).
+           05  FILLER              PIC X(08) VALUE SPACES.
