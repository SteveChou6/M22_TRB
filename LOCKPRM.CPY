@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  LOCKPRM.CPY
+      *  FAILED-SIGNON LOCKOUT RECORD - LOCKF
+      *
+      *  ONE RECORD PER TELER-ID/BRID/TELER-TMLID COMBINATION.  COUNTS
+      *  CONSECUTIVE BAD PASS-WD ATTEMPTS AT SIGN-ON; ONCE LK-FAIL-CNT
+      *  REACHES THE BRANCH'S BR-FAIL-MAX (BRPARM.CPY) THE ID IS
+      *  LOCKED (LK-LOCKED) AND CAN ONLY BE CLEARED BY A SUP1 RESET,
+      *  THE SAME WAY SUP1/SUP2 CLEAR OTHER OVERRIDES.  EVERY RESET IS
+      *  ALSO WRITTEN TO THE SUP1/SUP2 AUDIT FILE - SEE AUDIT.CPY.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT022  ORIGINAL - FAILED-SIGNON LOCKOUT TRACKING
+      ******************************************************************
+       01  LOCK-REC.
+           05  LK-KEY.
+               10  LK-TELER-ID     PIC X(09).
+               10  LOCK-BRID       PIC 9(03).
+               10  LK-TMLID        PIC X(02).
+           05  LK-FAIL-CNT         PIC 9(02) VALUE 0.
+           05  LK-STUS             PIC X(01) VALUE "O".
+               88  LK-OPEN         VALUE "O", "o".
+               88  LK-LOCKED       VALUE "L", "l".
+           05  LK-LAST-DATE        PIC 9(08) VALUE 0.
+           05  LK-LAST-TIME        PIC 9(06) VALUE 0.
+           05  FILLER              PIC X(10) VALUE SPACES.
