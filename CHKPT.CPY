@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  CHKPT.CPY
+      *  RCV-IDX RESTART CHECKPOINT RECORD - CHKPTF
+      *
+      *  WRITTEN EVERY CKP-INTERVAL RECORDS (SEE RCV0100 WORKING-
+      *  STORAGE) SO A RUN THAT ABENDS PARTWAY THROUGH THE RCV-IDX
+      *  LOOP CAN RESTART FROM THE LAST COMPLETED INDEX INSTEAD OF
+      *  REPROCESSING THE WHOLE LMT-RCV BATCH.  CKP-KEY GROUPS
+      *  CKP-BF-DATE WITH CKP-BRID SO TWO BRANCHES RUNNING ON THE SAME
+      *  BUSINESS DATE DO NOT SHARE (AND OVERWRITE) ONE ANOTHER'S
+      *  CHECKPOINT.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT024  ORIGINAL - RCV-IDX RESTART CHECKPOINT
+      *  2608xx  CT024  ADDED CKP-BRID TO THE RECORD KEY - A SINGLE
+      *                 CKP-BF-DATE KEY LET TWO BRANCHES RUNNING THE
+      *                 SAME DAY COLLIDE ON ONE CHECKPOINT
+      ******************************************************************
+       01  CHKPT-REC.
+           05  CKP-KEY.
+               10  CKP-BF-DATE     PIC 9(08).
+               10  CKP-BRID        PIC 9(03).
+           05  CKP-RCV-IDX         PIC 9(05) VALUE 0.
+           05  CKP-TELER-ID        PIC X(09).
+           05  FILLER              PIC X(07) VALUE SPACES.
