@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  RTNCD.CPY
+      *  RETURN-CD REASON-CODE TABLE
+      *
+      *  DOCUMENTS EVERY VALUE RETURN-CD (FLAG.CPY) CAN TAKE, KEYED TO
+      *  THE SAME 88-LEVELS DEFINED THERE (RTN-OK, RTN-TIMEOUT, ...).
+      *  USED BY THE END-OF-BATCH TALLY REPORT (3100-PRINT-REPORT IN
+      *  RCV0100) TO PRINT A DESCRIPTION NEXT TO EACH CODE'S COUNT.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT020  ORIGINAL - REPLACES THE UNDOCUMENTED SINGLE-
+      *                  CHARACTER RETURN-CD WITH A NAMED CODE SET
+      ******************************************************************
+       01  RTN-CD-TABLE-INIT.
+           05  FILLER PIC X(32) VALUE "00OK - RECEIVED SUCCESSFULLY   ".
+           05  FILLER PIC X(32) VALUE "01TIMED OUT WAITING ON TELLER  ".
+           05  FILLER PIC X(32) VALUE "02VALIDATION FAILURE           ".
+           05  FILLER PIC X(32) VALUE "03DUPLICATE RECORD             ".
+           05  FILLER PIC X(32) VALUE "04SUPERVISOR OVERRIDE REQUIRED ".
+           05  FILLER PIC X(32) VALUE "05TELER-ID LOCKED OUT          ".
+           05  FILLER PIC X(32) VALUE "06CROSS-BRANCH LOOKUP FAILED   ".
+           05  FILLER PIC X(32) VALUE "07FILE LOCKED AFTER RETRIES    ".
+
+       01  RTN-CD-TABLE REDEFINES RTN-CD-TABLE-INIT.
+           05  RTN-CD-ENT OCCURS 8 TIMES INDEXED BY RTN-CD-IX.
+               10  RTN-CD-VAL      PIC X(02).
+               10  RTN-CD-DESC     PIC X(30).
+
+       01  RTN-CD-LIMIT            PIC 9(02) VALUE 8.
