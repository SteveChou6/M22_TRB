@@ -0,0 +1,688 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RCV0100.
+000300 AUTHOR.        OPERATIONS SUPPORT.
+000400 INSTALLATION.  BRANCH SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    RCV0100 - OVER-THE-COUNTER RECEIVING BATCH
+000900*
+001000*    DRIVES THE RCV-IDX LOOP (1 THRU LMT-RCV) THAT POSTS ONE
+001100*    TELLER SESSION'S RECEIVING TRANSACTIONS.  TELER-ID/BRID/
+001200*    BF-DATE ARE PICKED UP FROM SESSF (SESSION.CPY), THE SESSION
+001300*    SGN0100 HANDED OFF AT SIGN-ON, KEYED BY TELER-TMLID.
+001400*    LMT-RCV, ML AND THE FAILED-SIGNON LIMIT ARE THEN LOADED PER
+001500*    BRANCH/TERMINAL (BRPARM.CPY / TERMPRF.CPY) INSTEAD OF BEING
+001600*    FIXED IN FLAG.CPY.  EACH ITEM MAY CARRY AN LK-BRID/LK-NAME
+001700*    HOME BRANCH FOR CROSS-BRANCH RECEIVING, IS POSTED WITH A
+001800*    RETRY ON FILE-LOCK/RECORD-LOCK, IS TALLIED BY RETURN-CD
+001900*    REASON CODE AND CHECKPOINTED EVERY CKP-INTERVAL RECORDS SO A
+002000*    RUN THAT ABENDS CAN RESTART FROM THE LAST COMPLETED RCV-IDX
+002100*    WITHOUT REPOSTING WHAT ALREADY WENT THROUGH.  RUN UNATTENDED
+002200*    BY PASSING "B" PLUS THE TERMINAL ID AS THE COMMAND-LINE
+002300*    PARAMETER (E.G. "B 07"); OTHERWISE THE TERMINAL ID IS
+002400*    PROMPTED FOR AS USUAL.
+002500*
+002600*    MODIFICATION HISTORY
+002700*    DATE       INIT  DESCRIPTION
+002800*    2026-08-09 OPS   ORIGINAL
+002900*    2026-08-09 OPS   PICK UP TELER-ID/BRID/BF-DATE FROM SESSF
+003000*                     INSTEAD OF UNSET WORKING-STORAGE; SKIP
+003100*                     FORWARD PAST ALREADY-CHECKPOINTED RECORDS
+003200*                     ON RESTART; CHKPTF KEYED BY BRANCH AS WELL
+003300*                     AS BF-DATE; REAL COMMAND-LINE BATCH-MODE
+003400*                     SWITCH; FILE-LOCK/RECORD-LOCK RETRY WIRED
+003500*                     INTO EVERY KEYED READ/REWRITE, NOT JUST THE
+003600*                     POSTING WRITE; POSTING NO LONGER FAKES A
+003700*                     FILE-LOCK STATUS ON A DUPLICATE KEY
+003800******************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT RCVF ASSIGN TO "RCVF"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS FILE-STUS.
+004500     SELECT POSTF ASSIGN TO "POSTF"
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS DYNAMIC
+004800         RECORD KEY IS PST-KEY
+004900         FILE STATUS IS FILE-STUS.
+005000     SELECT BRPARMF ASSIGN TO "BRPARMF"
+005100         ORGANIZATION IS INDEXED
+005200         ACCESS MODE IS RANDOM
+005300         RECORD KEY IS BR-BRID
+005400         FILE STATUS IS FILE-STUS.
+005500     SELECT TERMPRFF ASSIGN TO "TERMPRFF"
+005600         ORGANIZATION IS INDEXED
+005700         ACCESS MODE IS RANDOM
+005800         RECORD KEY IS TP-TMLID
+005900         FILE STATUS IS FILE-STUS.
+006000     SELECT LOCKF ASSIGN TO "LOCKF"
+006100         ORGANIZATION IS INDEXED
+006200         ACCESS MODE IS RANDOM
+006300         RECORD KEY IS LK-KEY
+006400         FILE STATUS IS FILE-STUS.
+006500     SELECT CHKPTF ASSIGN TO "CHKPTF"
+006600         ORGANIZATION IS INDEXED
+006700         ACCESS MODE IS RANDOM
+006800         RECORD KEY IS CKP-KEY
+006900         FILE STATUS IS FILE-STUS.
+007000     SELECT SESSF ASSIGN TO "SESSF"
+007100         ORGANIZATION IS INDEXED
+007200         ACCESS MODE IS RANDOM
+007300         RECORD KEY IS SESS-TMLID
+007400         FILE STATUS IS FILE-STUS.
+007500     SELECT RPTF ASSIGN TO "RPTF"
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS RPT-FILE-STUS.
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  RCVF.
+008100 COPY RCVREC.
+008200 FD  POSTF.
+008300 COPY POSTREC.
+008400 FD  BRPARMF.
+008500 COPY BRPARM.
+008600 FD  TERMPRFF.
+008700 COPY TERMPRF.
+008800 FD  LOCKF.
+008900 COPY LOCKPRM.
+009000 FD  CHKPTF.
+009100 COPY CHKPT.
+009200 FD  SESSF.
+009300 COPY SESSION.
+009400 FD  RPTF
+009500     RECORD CONTAINS 80 CHARACTERS.
+009600 01  RPT-LINE                PIC X(80).
+009700 WORKING-STORAGE SECTION.
+009800 COPY FLAG.
+009900 COPY LKRETRYW.
+010000 COPY RTNCD.
+010100 01  RCV-IDX                 PIC 9(05) COMP VALUE 0.
+010200 01  CKP-INTERVAL            PIC 9(02) VALUE 10.
+010300 01  CKP-RESTART-IDX         PIC 9(05) VALUE 0.
+010400 01  WS-EOF-SW               PIC X(01) VALUE "N".
+010500     88  WS-EOF              VALUE "Y".
+010600 01  WS-ABORT-SW             PIC X(01) VALUE "N".
+010700     88  WS-ABORT-RUN        VALUE "Y".
+010800 01  WS-POST-BRID            PIC 9(03) VALUE 0.
+010900 01  WS-POST-NAME            PIC X(10) VALUE SPACES.
+011000 01  WS-SYS-DATE8            PIC 9(08) VALUE 0.
+011100 01  WS-BF-ROC-YEAR          PIC 9(04) VALUE 0.
+011200 01  WS-BF-GREG-DATE8        PIC 9(08) VALUE 0.
+011300 01  WS-SYS-DAYS             PIC S9(09) COMP VALUE 0.
+011400 01  WS-BF-DAYS              PIC S9(09) COMP VALUE 0.
+011500 01  WS-DAY-DIFF             PIC S9(09) COMP VALUE 0.
+011600 01  RPT-FILE-STUS           PIC X(02) VALUE SPACES.
+011700 01  WS-RTN-TALLY.
+011800     05  WS-RTN-CNT OCCURS 8 TIMES INDEXED BY WS-RTN-IX
+011900                     PIC 9(07) COMP VALUE 0.
+012000 01  WS-RTN-TOTAL            PIC 9(07) COMP VALUE 0.
+012100 01  WS-SA-REQUEST-CD        PIC X(01).
+012200 01  WS-SA-RETURN-STUS       PIC X(02).
+012300 01  WS-OVER-TYPE            PIC X(10) VALUE SPACES.
+012400 01  WS-REC-CNT              PIC 9(05) COMP VALUE 0.
+012500 01  WS-RTN-CNT-ED           PIC ZZZZZZ9.
+012600 01  WS-REDO-POINT           PIC 9(01) VALUE 0.
+012700 01  WS-PARM-STR             PIC X(20) VALUE SPACES.
+012800 01  WS-SUP-REQ-LIMIT        PIC 9(09)V99 VALUE 100000.
+012850 01  WS-OVER-LIMIT-SW        PIC X(01) VALUE "N".
+012860     88  WS-OVER-LIMIT       VALUE "Y".
+012900 PROCEDURE DIVISION.
+013000*
+013100 0000-MAINLINE.
+013200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013300     IF NOT WS-ABORT-RUN
+013400         PERFORM 2000-PROCESS-RECEIVING THRU 2000-EXIT.
+013500     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+013600     STOP RUN.
+013700*
+013800******************************************************************
+013900*    1000 - INITIALIZE
+014000*           (A COMMAND-LINE PARAMETER STARTING WITH "B" SELECTS
+014100*           UNATTENDED BATCH MODE; ITS 3RD-4TH CHARACTERS GIVE
+014200*           THE TERMINAL ID SO NO ONE NEEDS TO BE AT THE CONSOLE
+014300*           TO KEY IT IN.  OTHERWISE THE TERMINAL ID IS PROMPTED
+014400*           FOR AS USUAL.)
+014500******************************************************************
+014600 1000-INITIALIZE.
+014700     ACCEPT WS-PARM-STR FROM COMMAND-LINE.
+014800     IF WS-PARM-STR (1:1) = "B" OR WS-PARM-STR (1:1) = "b"
+014900         MOVE "B" TO RUN-MODE
+015000         MOVE WS-PARM-STR (3:2) TO TELER-TMLID
+015100     ELSE
+015200         DISPLAY "TERM ID   : "
+015300         ACCEPT TELER-TMLID
+015400     END-IF.
+015500     OPEN INPUT RCVF.
+015520     PERFORM 1020-OPEN-POSTF THRU 1020-EXIT.
+015700     OPEN INPUT BRPARMF.
+015800     OPEN INPUT TERMPRFF.
+015880     PERFORM 1030-OPEN-LOCKF THRU 1030-EXIT.
+015890     PERFORM 1035-OPEN-CHKPTF THRU 1035-EXIT.
+016100     OPEN INPUT SESSF.
+016150     IF NOT STS-OK
+016160         DISPLAY "RCV0100 - NO SESSION FILE AVAILABLE, "
+016170             "SIGN ON WITH SGN0100 FIRST"
+016180         MOVE "Y" TO WS-ABORT-SW
+016190     END-IF.
+016200     OPEN OUTPUT RPTF.
+016800     IF NOT WS-ABORT-RUN
+016900         PERFORM 1050-LOAD-SESSION THRU 1050-EXIT.
+017000     IF NOT WS-ABORT-RUN
+017100         PERFORM 1100-LOAD-BR-PARM THRU 1100-EXIT.
+017200     IF NOT WS-ABORT-RUN
+017300         PERFORM 1200-VALIDATE-BF-DATE THRU 1200-EXIT.
+017400     IF NOT WS-ABORT-RUN
+017500         PERFORM 1300-CHECK-LOCKOUT THRU 1300-EXIT.
+017600     IF NOT WS-ABORT-RUN
+017700         PERFORM 1400-LOAD-CHECKPOINT THRU 1400-EXIT.
+017800 1000-EXIT.
+017900     EXIT.
+018000*
+018010******************************************************************
+018020*    1020 - OPEN POSTF, CREATING IT THE FIRST TIME IT IS MISSING
+018030*           (MUST NOT OPEN OUTPUT EVERY RUN - A RESTART AFTER AN
+018040*           ABEND RELIES ON THE POSTINGS ALREADY ON FILE)
+018050******************************************************************
+018060 1020-OPEN-POSTF.
+018070     OPEN I-O POSTF.
+018080     IF FILE-STUS = "35"
+018090         OPEN OUTPUT POSTF
+018100         CLOSE POSTF
+018110         OPEN I-O POSTF
+018120     END-IF.
+018130 1020-EXIT.
+018140     EXIT.
+018150*
+018160******************************************************************
+018170*    1030 - OPEN LOCKF, CREATING IT THE FIRST TIME IT IS MISSING
+018180******************************************************************
+018190 1030-OPEN-LOCKF.
+018200     OPEN I-O LOCKF.
+018210     IF FILE-STUS = "35"
+018220         OPEN OUTPUT LOCKF
+018230         CLOSE LOCKF
+018240         OPEN I-O LOCKF
+018250     END-IF.
+018260 1030-EXIT.
+018270     EXIT.
+018280*
+018290******************************************************************
+018300*    1035 - OPEN CHKPTF, CREATING IT THE FIRST TIME IT IS MISSING
+018310******************************************************************
+018320 1035-OPEN-CHKPTF.
+018330     OPEN I-O CHKPTF.
+018340     IF FILE-STUS = "35"
+018350         OPEN OUTPUT CHKPTF
+018360         CLOSE CHKPTF
+018370         OPEN I-O CHKPTF
+018380     END-IF.
+018390 1035-EXIT.
+018400     EXIT.
+018410*
+018420******************************************************************
+018430*    1050 - LOAD THE SIGNED-ON SESSION FOR THIS TERMINAL
+018300*           (TELER-ID/BRID/BF-DATE COME FROM SGN0100 VIA SESSF
+018400*           INSTEAD OF BEING ASKED FOR AGAIN)
+018500******************************************************************
+018600 1050-LOAD-SESSION.
+018700     MOVE TELER-TMLID TO SESS-TMLID.
+018800     READ SESSF
+018900         KEY IS SESS-TMLID
+019000         INVALID KEY
+019100             DISPLAY "RCV0100 - NO SESSION FOR TERMINAL "
+019200                 TELER-TMLID
+019300             MOVE "Y" TO WS-ABORT-SW
+019400     END-READ.
+019500     IF NOT WS-ABORT-RUN
+019600         MOVE SESS-TELER-ID TO TELER-ID
+019700         MOVE SESS-BRID     TO BRID
+019800         MOVE SESS-BF-DATE  TO BF-DATE
+019900     END-IF.
+020000 1050-EXIT.
+020100     EXIT.
+020200*
+020300******************************************************************
+020400*    1100 - LOAD BRANCH PARAMETER AND TERMINAL PROFILE
+020500*           (RAISES LMT-RCV ABOVE THE OLD 60 CEILING AND LETS ML
+020600*           BE SET PER TERMINAL WITHOUT A RECOMPILE)
+020700******************************************************************
+020800 1100-LOAD-BR-PARM.
+020900     MOVE BRID TO BR-BRID.
+021000     MOVE 1 TO WS-REDO-POINT.
+021100     READ BRPARMF
+021200         KEY IS BR-BRID
+021300         INVALID KEY
+021400             CONTINUE
+021500     END-READ.
+021600     IF FILE-LOCK OR RECORD-LOCK
+021700         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+021800     END-IF.
+021900     IF STS-OK
+022000         MOVE BR-LMT-RCV TO LMT-RCV
+022100     END-IF.
+022200     MOVE TELER-TMLID TO TP-TMLID.
+022300     MOVE 2 TO WS-REDO-POINT.
+022400     READ TERMPRFF
+022500         KEY IS TP-TMLID
+022600         INVALID KEY
+022700             CONTINUE
+022800     END-READ.
+022900     IF FILE-LOCK OR RECORD-LOCK
+023000         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+023100     END-IF.
+023200     IF STS-OK
+023300         MOVE TP-ML TO ML
+023400     END-IF.
+023500 1100-EXIT.
+023600     EXIT.
+023700*
+023800******************************************************************
+023900*    1200 - VALIDATE BF-DATE AGAINST THE SYSTEM CLOCK
+024000*           (BF-Y1/BF-Y3 ARE ROC ERA/YEAR DIGITS; REJECT THE RUN
+024100*           IF THEY DISAGREE WITH TODAY BY MORE THAN ONE DAY)
+024200******************************************************************
+024300 1200-VALIDATE-BF-DATE.
+024400     ACCEPT WS-SYS-DATE8 FROM DATE YYYYMMDD.
+024500     COMPUTE WS-BF-ROC-YEAR = BF-Y1 * 1000 + BF-Y3.
+024600     COMPUTE WS-BF-GREG-DATE8 =
+024700         (WS-BF-ROC-YEAR + 1911) * 10000 + (BF-MM * 100) + BF-DD.
+024800     COMPUTE WS-SYS-DAYS = FUNCTION INTEGER-OF-DATE(WS-SYS-DATE8).
+024900     COMPUTE WS-BF-DAYS =
+025000         FUNCTION INTEGER-OF-DATE(WS-BF-GREG-DATE8)
+025100         ON SIZE ERROR
+025200             MOVE 0 TO WS-BF-DAYS
+025300     END-COMPUTE.
+025400     COMPUTE WS-DAY-DIFF = WS-SYS-DAYS - WS-BF-DAYS.
+025500     IF WS-DAY-DIFF < -1 OR WS-DAY-DIFF > 1
+025600         DISPLAY "RCV0100 - BF-DATE " WS-BF-GREG-DATE8
+025700             " DOES NOT MATCH TODAY " WS-SYS-DATE8
+025800             " - SIGN-ON REJECTED, CORRECT THE BUSINESS DATE"
+025900         MOVE "02" TO RETURN-CD
+026000         MOVE "Y" TO WS-ABORT-SW
+026100     END-IF.
+026200 1200-EXIT.
+026300     EXIT.
+026400*
+026500******************************************************************
+026600*    1300 - CHECK FAILED-SIGNON LOCKOUT FOR TELER-ID/BRID/TMLID
+026650*           (RCV0100 HAS NO SUP1 PROMPT OF ITS OWN - A LOCKED
+026660*           TELER-ID CAN ONLY BE RESET BY SIGNING ON AGAIN THROUGH
+026670*           SGN0100, WHICH DOES PROMPT FOR SUP1 - SO THE RUN JUST
+026680*           ABORTS HERE)
+026700******************************************************************
+026800 1300-CHECK-LOCKOUT.
+026900     MOVE TELER-ID TO LK-TELER-ID.
+027000     MOVE BRID     TO LOCK-BRID.
+027100     MOVE TELER-TMLID TO LK-TMLID.
+027200     MOVE 3 TO WS-REDO-POINT.
+027300     READ LOCKF
+027400         KEY IS LK-KEY
+027500         INVALID KEY
+027600             MOVE 0   TO LK-FAIL-CNT
+027700             MOVE "O" TO LK-STUS
+027800     END-READ.
+027900     IF FILE-LOCK OR RECORD-LOCK
+028000         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+028100     END-IF.
+028200     IF LK-LOCKED
+028300         DISPLAY "RCV0100 - " TELER-ID
+028400             " IS LOCKED OUT, SUP1 RESET REQUIRED"
+028500         MOVE "05" TO RETURN-CD
+028600         MOVE "Y" TO WS-ABORT-SW
+028700     END-IF.
+028800 1300-EXIT.
+028900     EXIT.
+030800*
+030900******************************************************************
+031000*    1400 - LOAD RESTART CHECKPOINT FOR TODAY'S BF-DATE/BRANCH
+031100******************************************************************
+031200 1400-LOAD-CHECKPOINT.
+031300     MOVE BF-DATE TO CKP-BF-DATE.
+031400     MOVE BRID    TO CKP-BRID.
+031500     MOVE 5 TO WS-REDO-POINT.
+031600     READ CHKPTF
+031700         KEY IS CKP-KEY
+031800         INVALID KEY
+031900             MOVE 0 TO CKP-RCV-IDX
+032000     END-READ.
+032100     IF FILE-LOCK OR RECORD-LOCK
+032200         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+032300     END-IF.
+032400     IF STS-OK
+032500         MOVE CKP-RCV-IDX TO CKP-RESTART-IDX
+032600         DISPLAY "RCV0100 - RESUMING AFTER RCV-IDX "
+032700             CKP-RESTART-IDX
+032800     END-IF.
+032900 1400-EXIT.
+033000     EXIT.
+033100*
+033200******************************************************************
+033300*    2000 - PROCESS RECEIVING - DRIVES RCV-IDX 1 THRU LMT-RCV
+033400*           (SKIPS FORWARD PAST CKP-RESTART-IDX RECORDS ALREADY
+033500*           COMPLETED BEFORE RESUMING THE MAIN LOOP, SO A RESTART
+033600*           DOES NOT REPOST THEM)
+033700******************************************************************
+034000 2000-PROCESS-RECEIVING.
+034100     MOVE 0 TO RCV-IDX.
+034200     READ RCVF
+034300         AT END MOVE "Y" TO WS-EOF-SW
+034400     END-READ.
+034500     IF CKP-RESTART-IDX > 0
+034600         PERFORM 2050-SKIP-FORWARD THRU 2050-EXIT
+034700             UNTIL WS-EOF OR RCV-IDX NOT < CKP-RESTART-IDX
+034800     END-IF.
+034900     PERFORM 2100-RECEIVE-ONE THRU 2100-EXIT
+035000         UNTIL WS-EOF OR RCV-IDX NOT < LMT-RCV.
+035100 2000-EXIT.
+035200     EXIT.
+035300*
+035400******************************************************************
+035500*    2050 - READ AND DISCARD ONE ALREADY-CHECKPOINTED RCV-IDX SLOT
+035600******************************************************************
+035700 2050-SKIP-FORWARD.
+035800     ADD 1 TO RCV-IDX.
+035900     READ RCVF
+036000         AT END MOVE "Y" TO WS-EOF-SW
+036100     END-READ.
+036200 2050-EXIT.
+036300     EXIT.
+036400*
+036500******************************************************************
+036600*    2100 - RECEIVE ONE RCV-IDX SLOT
+036700******************************************************************
+036800 2100-RECEIVE-ONE.
+036900     ADD 1 TO RCV-IDX.
+037000     ADD 1 TO WS-REC-CNT.
+037100     MOVE "00" TO RETURN-CD.
+037150     MOVE "N"  TO WS-OVER-LIMIT-SW.
+037200     MOVE RCV-SUP1      TO SUP1.
+037300     MOVE RCV-SUP2      TO SUP2.
+037400     MOVE RCV-OVER-TYPE TO WS-OVER-TYPE.
+037500     PERFORM 2110-LOOKUP-BRANCH THRU 2110-EXIT.
+037600     IF RTN-OK
+037700         PERFORM 2115-CHECK-OVERRIDE-LIMIT THRU 2115-EXIT
+037800     END-IF.
+037900     IF RTN-OK
+038000         PERFORM 2120-POST-RECEIPT THRU 2120-EXIT
+038100     END-IF.
+038200     IF SUP1 NOT = SPACES
+038300         PERFORM 2130-WRITE-OVERRIDE-AUDIT THRU 2130-EXIT
+038400     END-IF.
+038500     PERFORM 2140-TALLY-RETURN-CD THRU 2140-EXIT.
+038600     IF WS-REC-CNT >= CKP-INTERVAL
+038700         PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+038800         MOVE 0 TO WS-REC-CNT
+038900     END-IF.
+039000     READ RCVF
+039100         AT END MOVE "Y" TO WS-EOF-SW
+039200     END-READ.
+039300 2100-EXIT.
+039400     EXIT.
+039500*
+039600******************************************************************
+039700*    2110 - LOOKUP HOME BRANCH FOR CROSS-BRANCH RECEIVING
+039800*           (LK-BRID/LK-NAME ROUTE THE POSTING TO THE CUSTOMER'S
+039900*           HOME BRANCH INSTEAD OF THE SIGNED-ON TELLER'S BRID)
+040000******************************************************************
+040100 2110-LOOKUP-BRANCH.
+040200     MOVE RCV-LK-BRID TO LK-BRID.
+040300     MOVE RCV-LK-NAME TO LK-NAME.
+040400     IF LK-BRID = 0
+040500         MOVE BRID     TO WS-POST-BRID
+040600         MOVE SPACES   TO WS-POST-NAME
+040700     ELSE
+040800         MOVE LK-BRID  TO BR-BRID
+040900         MOVE 8 TO WS-REDO-POINT
+041000         READ BRPARMF
+041100             KEY IS BR-BRID
+041200             INVALID KEY
+041300                 MOVE "06" TO RETURN-CD
+041400         END-READ
+041500         IF FILE-LOCK OR RECORD-LOCK
+041600             PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+041700         END-IF
+041800         IF FILE-LOCK OR RECORD-LOCK
+041900             MOVE "07" TO RETURN-CD
+042000         END-IF
+042100         IF RTN-OK
+042200             MOVE LK-BRID  TO WS-POST-BRID
+042300             MOVE LK-NAME  TO WS-POST-NAME
+042400             DISPLAY "RCV0100 - CROSS-BRANCH RECEIVING FOR "
+042500                 LK-NAME " HOME BRANCH " LK-BRID
+042600         END-IF
+042700     END-IF.
+042800 2110-EXIT.
+042900     EXIT.
+043000*
+043100******************************************************************
+043200*    2115 - FLAG ITEMS OVER THE SUPERVISOR-OVERRIDE LIMIT.  IF NO
+043300*           SUP1 CAME IN WITH THE ITEM, RETURN-CD IS SET TO "04"
+043400*           (A TELLER IS PRESENT TO GET ONE) OR "01" (TIMED OUT
+043500*           WAITING ON TELLER, FOR AN UNATTENDED BATCH RUN WHERE
+043600*           NOBODY CAN SUPPLY IT).  WS-OVER-LIMIT-SW IS SET
+043650*           WHENEVER THE ITEM IS OVER THE LIMIT REGARDLESS OF
+043660*           WHETHER SUP1 CAME IN, SO 2130-WRITE-OVERRIDE-AUDIT CAN
+043670*           TELL A GENUINE SUPERVISOR OVERRIDE APART FROM A PLAIN
+043680*           SUP1 CLEARANCE.
+043700******************************************************************
+043710 2115-CHECK-OVERRIDE-LIMIT.
+043720     IF RCV-AMT > WS-SUP-REQ-LIMIT
+043725         MOVE "Y" TO WS-OVER-LIMIT-SW
+043730         IF SUP1 = SPACES
+043735             IF BATCH-RUN
+043740                 MOVE "01" TO RETURN-CD
+043745             ELSE
+043750                 MOVE "04" TO RETURN-CD
+043755             END-IF
+043760         END-IF
+043765     END-IF.
+044500 2115-EXIT.
+044600     EXIT.
+044700*
+044800******************************************************************
+044900*    2120 - POST THE RECEIPT, RETRYING ON FILE-LOCK/RECORD-LOCK
+045000******************************************************************
+045100 2120-POST-RECEIPT.
+045200     MOVE WS-POST-BRID  TO PST-BRID.
+045300     MOVE RCV-IDX       TO PST-SEQ.
+045400     MOVE RCV-TELER-ID  TO PST-TELER-ID.
+045500     MOVE WS-POST-NAME  TO PST-NAME.
+045600     MOVE RCV-AMT       TO PST-AMT.
+045700     MOVE RETURN-CD     TO PST-RETURN-CD.
+045800     MOVE 7 TO WS-REDO-POINT.
+045900     WRITE POST-REC
+046000         INVALID KEY
+046100             CONTINUE
+046200     END-WRITE.
+046300     IF FILE-STUS = "22"
+046400         MOVE "03" TO RETURN-CD
+046500         MOVE "03" TO PST-RETURN-CD
+046600     ELSE
+046700         IF FILE-LOCK OR RECORD-LOCK
+046800             PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+046900         END-IF
+047000         IF FILE-LOCK OR RECORD-LOCK
+047100             MOVE "07" TO RETURN-CD
+047200             MOVE "07" TO PST-RETURN-CD
+047300         END-IF
+047400     END-IF.
+047500 2120-EXIT.
+047600     EXIT.
+047700*
+047800******************************************************************
+047900*    9500 - RE-ISSUE THE I/O FLAGGED BY WS-REDO-POINT FOR
+048000*           LKRETRY.CPY
+048100******************************************************************
+048200 9500-REDO-IO.
+048300     EVALUATE WS-REDO-POINT
+048400         WHEN 1
+048500             READ BRPARMF
+048600                 KEY IS BR-BRID
+048700                 INVALID KEY
+048800                     CONTINUE
+048900             END-READ
+049000         WHEN 2
+049100             READ TERMPRFF
+049200                 KEY IS TP-TMLID
+049300                 INVALID KEY
+049400                     CONTINUE
+049500             END-READ
+049600         WHEN 3
+049700             READ LOCKF
+049800                 KEY IS LK-KEY
+049900                 INVALID KEY
+050000                     MOVE 0   TO LK-FAIL-CNT
+050100                     MOVE "O" TO LK-STUS
+050200             END-READ
+050300         WHEN 5
+050900             READ CHKPTF
+051000                 KEY IS CKP-KEY
+051100                 INVALID KEY
+051200                     MOVE 0 TO CKP-RCV-IDX
+051300             END-READ
+051400         WHEN 6
+051500             REWRITE CHKPT-REC
+051600                 INVALID KEY
+051700                     WRITE CHKPT-REC
+051800             END-REWRITE
+051900         WHEN 8
+052000             READ BRPARMF
+052100                 KEY IS BR-BRID
+052200                 INVALID KEY
+052300                     MOVE "06" TO RETURN-CD
+052400             END-READ
+052500         WHEN OTHER
+052600             WRITE POST-REC
+052700                 INVALID KEY
+052800                     CONTINUE
+052900             END-WRITE
+053000     END-EVALUATE.
+053100 9500-REDO-IO-EXIT.
+053200     EXIT.
+053300*
+053400 COPY LKRETRY.
+053500*
+053600******************************************************************
+053700*    2130 - WRITE THE SUP1/SUP2 OVERRIDE TO THE DAILY AUDIT FILE
+053800******************************************************************
+053900 2130-WRITE-OVERRIDE-AUDIT.
+054000     MOVE "W" TO WS-SA-REQUEST-CD.
+054100     IF WS-OVER-TYPE = SPACES
+054200         IF WS-OVER-LIMIT
+054300             MOVE "SUPOVER" TO WS-OVER-TYPE
+054400         ELSE
+054500             MOVE "CLEARANCE" TO WS-OVER-TYPE
+054600         END-IF
+054700     END-IF.
+054800     CALL "SUPAUDIT" USING WS-SA-REQUEST-CD
+054900         TELER-ID BRID TELER-TMLID WS-OVER-TYPE
+055000         SUP1 SUP2 WS-SA-RETURN-STUS.
+055050     IF WS-SA-RETURN-STUS NOT = "00"
+055060         DISPLAY "RCV0100 - SUP1/SUP2 AUDIT WRITE FAILED, STATUS "
+055070             WS-SA-RETURN-STUS " FOR " TELER-ID
+055080     END-IF.
+055100 2130-EXIT.
+055200     EXIT.
+055300*
+055400******************************************************************
+055500*    2140 - TALLY THIS RECORD'S RETURN-CD FOR THE SUMMARY REPORT
+055600******************************************************************
+055700 2140-TALLY-RETURN-CD.
+055800     SET RTN-CD-IX TO 1.
+055900     SEARCH RTN-CD-ENT
+056000         AT END
+056100             CONTINUE
+056200         WHEN RTN-CD-VAL (RTN-CD-IX) = RETURN-CD
+056300             ADD 1 TO WS-RTN-CNT (RTN-CD-IX).
+056400 2140-EXIT.
+056500     EXIT.
+056600*
+056700******************************************************************
+056800*    2150 - CHECKPOINT THE LAST COMPLETED RCV-IDX
+056900******************************************************************
+057000 2150-WRITE-CHECKPOINT.
+057100     MOVE BF-DATE  TO CKP-BF-DATE.
+057200     MOVE BRID     TO CKP-BRID.
+057300     MOVE RCV-IDX  TO CKP-RCV-IDX.
+057400     MOVE TELER-ID TO CKP-TELER-ID.
+057500     MOVE 6 TO WS-REDO-POINT.
+057600     REWRITE CHKPT-REC
+057700         INVALID KEY
+057800             WRITE CHKPT-REC
+057900     END-REWRITE.
+058000     IF FILE-LOCK OR RECORD-LOCK
+058100         PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+058200     END-IF.
+058300 2150-EXIT.
+058400     EXIT.
+058500*
+058600******************************************************************
+058700*    3000 - FINALIZE
+058800******************************************************************
+058900 3000-FINALIZE.
+059000     PERFORM 3100-PRINT-REPORT THRU 3100-EXIT.
+059100     PERFORM 3200-CONFIRM-END-OF-RUN THRU 3200-EXIT.
+059200     PERFORM 3300-CLOSE-FILES THRU 3300-EXIT.
+059300 3000-EXIT.
+059400     EXIT.
+059500*
+059600******************************************************************
+059700*    3100 - PRINT THE END-OF-BATCH RETURN-CD TALLY REPORT
+059800******************************************************************
+059900 3100-PRINT-REPORT.
+060000     MOVE SPACES TO RPT-LINE.
+060100     STRING "RCV0100 RECEIVING BATCH - RETURN-CD SUMMARY"
+060200         DELIMITED BY SIZE INTO RPT-LINE.
+060300     WRITE RPT-LINE.
+060400     MOVE SPACES TO RPT-LINE.
+060500     WRITE RPT-LINE.
+060600     SET WS-RTN-IX TO 1.
+060700     PERFORM 3110-PRINT-ONE-CODE
+060800         VARYING WS-RTN-IX FROM 1 BY 1
+060900         UNTIL WS-RTN-IX > RTN-CD-LIMIT.
+061000 3100-EXIT.
+061100     EXIT.
+061200*
+061300 3110-PRINT-ONE-CODE.
+061400     MOVE SPACES TO RPT-LINE.
+061500     MOVE WS-RTN-CNT (WS-RTN-IX) TO WS-RTN-CNT-ED.
+061600     STRING RTN-CD-VAL (WS-RTN-IX) "  "
+061700         RTN-CD-DESC (WS-RTN-IX) "  "
+061800         WS-RTN-CNT-ED
+061900         DELIMITED BY SIZE INTO RPT-LINE.
+062000     WRITE RPT-LINE.
+062100 3110-EXIT.
+062200     EXIT.
+062300*
+062400******************************************************************
+062500*    3200 - CONFIRM END OF RUN, USING THE DOCUMENTED DEFAULT ANS
+062600*           INSTEAD OF WAITING ON THE CONSOLE WHEN RUN UNATTENDED
+062700******************************************************************
+062800 3200-CONFIRM-END-OF-RUN.
+062900     IF BATCH-RUN
+063000         MOVE ANS-DFT-BATCH TO ANS
+063100         DISPLAY "RCV0100 - BATCH MODE, ANS DEFAULTED TO " ANS
+063200     ELSE
+063300         DISPLAY "RECEIVING RUN COMPLETE - CONFIRM (Y/N/G)?"
+063400         ACCEPT ANS
+063500     END-IF.
+063600 3200-EXIT.
+063700     EXIT.
+063800*
+063900******************************************************************
+064000*    3300 - CLOSE ALL FILES
+064100******************************************************************
+064200 3300-CLOSE-FILES.
+064300     MOVE "C" TO WS-SA-REQUEST-CD.
+064400     CALL "SUPAUDIT" USING WS-SA-REQUEST-CD
+064500         TELER-ID BRID TELER-TMLID WS-OVER-TYPE
+064600         SUP1 SUP2 WS-SA-RETURN-STUS.
+064650     IF WS-SA-RETURN-STUS NOT = "00"
+064660         DISPLAY "RCV0100 - AUDIT FILE CLOSE FAILED, STATUS "
+064670             WS-SA-RETURN-STUS
+064680     END-IF.
+064700     CLOSE RCVF POSTF BRPARMF TERMPRFF LOCKF CHKPTF SESSF RPTF.
+064800 3300-EXIT.
+064900     EXIT.
