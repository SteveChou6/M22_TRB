@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  AUDIT.CPY
+      *  SUPERVISOR OVERRIDE AUDIT RECORD - AUDITF
+      *
+      *  ONE RECORD PER SUP1/SUP2 CLEARANCE, WRITTEN BY THE SUPAUDIT
+      *  SUBPROGRAM AS IT HAPPENS SO THE APPROVAL SURVIVES PAST THE
+      *  TRANSACTION THAT USED IT.  AUDITF IS A DAILY FILE; OPERATIONS
+      *  RUNS THE END-OF-DAY REPORT AGAINST IT FOR THE BRANCH MANAGER
+      *  INSTEAD OF RECONSTRUCTING APPROVALS FROM MEMORY.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT023  ORIGINAL - DAILY SUP1/SUP2 OVERRIDE AUDIT TRAIL
+      ******************************************************************
+       01  SUP-AUDIT-REC.
+           05  AUD-TELER-ID        PIC X(09).
+           05  AUD-BRID            PIC 9(03).
+           05  AUD-TMLID           PIC X(02).
+           05  AUD-DATE            PIC 9(08).
+           05  AUD-TIME            PIC 9(06).
+           05  AUD-OVER-TYPE       PIC X(10).
+           05  AUD-SUP1            PIC X(09).
+           05  AUD-SUP2            PIC X(09).
+           05  FILLER              PIC X(10) VALUE SPACES.
