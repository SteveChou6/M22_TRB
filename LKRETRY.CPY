@@ -0,0 +1,47 @@
+      ******************************************************************
+      *  LKRETRY.CPY
+      *  PROCEDURE-DIVISION COPYBOOK - FILE-LOCK / RECORD-LOCK RETRY
+      *
+      *  COPY THIS INTO ANY PROGRAM THAT TESTS FILE-STUS RIGHT AFTER
+      *  AN I/O STATEMENT.  PERFORM 8000-RETRY-ON-LOCK THRU 8000-EXIT
+      *  FROM THE SPOT THAT USED TO FAIL STRAIGHT OUT TO THE TELLER
+      *  SCREEN.  IT COMES BACK WITH FILE-LOCK/RECORD-LOCK STILL SET
+      *  ONLY IF THE LOCK DID NOT CLEAR WITHIN LKR-MAX-TRY ATTEMPTS -
+      *  AT THAT POINT THE CALLER'S ORIGINAL ERROR HANDLING APPLIES.
+      *
+      *  THE INCLUDING PROGRAM MUST SUPPLY A PARAGRAPH NAMED
+      *  9500-REDO-IO THRU 9500-REDO-IO-EXIT THAT RE-ISSUES THE
+      *  ORIGINAL READ/WRITE/REWRITE AND RE-TESTS FILE-STUS; THIS
+      *  COPYBOOK ONLY OWNS THE "WAIT A BEAT AND COUNT" PART, SO IT
+      *  DOES NOT NEED TO KNOW WHICH FILE OR RECORD IS INVOLVED.
+      *
+      *  THE WAIT BETWEEN TRIES IS A REAL C$SLEEP CALL, ONE SECOND
+      *  LONGER EACH ATTEMPT, NOT A CPU-BURNING SPIN LOOP.
+      *
+      *  MODIFICATION HISTORY
+      *  2608xx  CT025  ORIGINAL - RETRY-WITH-BACKOFF ON 9A/9D
+      *  2608xx  CT025  DELAY NOW CALLS C$SLEEP INSTEAD OF SPINNING ON
+      *                 A COUNTER - THE SPIN HELD A CPU FOR AN
+      *                 UNCONTROLLED, MACHINE-SPEED-DEPENDENT LENGTH
+      *                 OF TIME INSTEAD OF PAUSING
+      ******************************************************************
+       8000-RETRY-ON-LOCK.
+           MOVE 0 TO LKR-TRY-CNT.
+           PERFORM 8010-RETRY-ONE-TRY
+               UNTIL LKR-TRY-CNT NOT < LKR-MAX-TRY
+                  OR NOT (FILE-LOCK OR RECORD-LOCK).
+           GO TO 8000-EXIT.
+
+       8010-RETRY-ONE-TRY.
+           ADD 1 TO LKR-TRY-CNT.
+           PERFORM 8020-DELAY-ONE-TRY THRU 8020-EXIT.
+           PERFORM 9500-REDO-IO THRU 9500-REDO-IO-EXIT.
+
+       8020-DELAY-ONE-TRY.
+           MOVE LKR-TRY-CNT TO LKR-SLEEP-SECS.
+           CALL "C$SLEEP" USING LKR-SLEEP-SECS.
+       8020-EXIT.
+           EXIT.
+
+       8000-EXIT.
+           EXIT.
